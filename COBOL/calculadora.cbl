@@ -1,30 +1,576 @@
-      ******************************************************************
-      * Author: Cayque
-      * Date: 09/05/2022
-      * Purpose: sofrimento
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Calculadora.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 FirstNum PIC 9 VALUE ZEROS.
-       01 SecondNum PIC 9 VALUE ZEROS.
-       01 CalcResult PIC 99 VALUE 0.
-       01 UserPrompt PIC X(38) VALUE
-                     "Please enter two single digit numbers".
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-       CalculateResult.
-          DISPLAY UserPrompt
-          ACCEPT FirstNum
-          ACCEPT SecondNum
-          COMPUTE CalcResult = FirstNum + SecondNum
-          DISPLAY "Result is = ", CalcResult
-       STOP RUN.
-       END PROGRAM Calculadora.
+000100******************************************************************
+000200* Author: Cayque
+000300* Date: 09/05/2022
+000400* Purpose: sofrimento
+000500* Tectonics: cobc
+000600*-----------------------------------------------------------------
+000700* Modification History:
+000800* 14/11/2022 CAY  Converted from an interactive ACCEPT pair into
+000900*                  a file-driven batch job.  The nightly extract
+001000*                  from upstream is read as TransactionFile and
+001100*                  one CalcResult line is written to ResultFile
+001200*                  for every input record.
+001300* 21/11/2022 CAY  Widened FirstNum/SecondNum/CalcResult to signed,
+001400*                  multi-digit, two-decimal fields so unit counts
+001500*                  and line amounts no longer truncate, and added
+001600*                  a SIZE ERROR check on the COMPUTE.
+001700* 28/11/2022 CAY  Added OperationCode (A/S/M/D) so the batch can
+001800*                  add, subtract, multiply or divide instead of
+001900*                  only ever adding, with a divide-by-zero check
+002000*                  that flags the record instead of abending.
+002100* 02/12/2022 CAY  Added ValidateTransaction so a non-numeric
+002200*                  FirstNum/SecondNum is rejected and logged
+002300*                  instead of reaching the COMPUTE.
+002400* 09/12/2022 CAY  Added AuditFile so every transaction, posted
+002500*                 or rejected, is permanently logged with its
+002600*                 inputs, operation, result and run-date/run-id
+002700*                 for month-end reconciliation.
+002800* 15/12/2022 CAY  Added a closing control report (records
+002900*                 processed, records rejected, sum/high/low of
+003000*                 CalcResult) so the scheduler has a number block
+003100*                 to check each morning, backed by a SummaryRecord
+003200*                 written to ReportFile for downstream printing.
+003300* 04/01/2023 CAY  Added checkpoint/restart: WriteCheckpoint saves
+003400*                 the last processed record count every N
+003500*                 transactions, and a restart run repositions
+003600*                 TransactionFile from that checkpoint instead of
+003700*                 reprocessing the whole batch window.
+003800* 06/01/2023 CAY  Pulled TransactionRecord/ResultRecord out of
+003900*                 this program's FILE SECTION into shared
+004000*                 copybooks DL100TXN/DL100RES so the reporting
+004100*                 job and the audit-file reader can COPY the same
+004200*                 layout instead of redeclaring it by hand.
+004300* 12/01/2023 CAY  Pulled AuditRecord into copybook DL100AUD so
+004400*                 CalcCorr's audit-file reading stays in sync
+004500*                 with what this program writes.  RECORDS
+004600*                 REJECTED on the control report now counts every
+004700*                 non-posted record (overflow, divide-by-zero and
+004800*                 bad operation code, not only failed NUMERIC
+004900*                 checks).  Checkpoint records now also carry the
+005000*                 reject count and the sum/high/low accumulators
+005100*                 so a restarted run's control report still
+005200*                 covers the whole batch window, and the
+005300*                 checkpoint for the run date is deleted once a
+005400*                 run reaches a clean end-of-file so a same-day
+005500*                 rerun starts clean instead of skipping ahead.
+005600* 14/01/2023 CAY  CalcResult is now cleared at the top of every
+005700*                 transaction so a rejected record's AuditFile
+005800*                 row never carries forward the previous
+005900*                 transaction's result.  OPEN (and the
+006000*                 WRITE/REWRITE/DELETE against CheckpointFile) now
+006100*                 check their FILE STATUS and stop the run on
+006200*                 failure instead of continuing blind.
+006300*                 CALC-CKPT-INTERVAL can now be overridden at run
+006400*                 time by a PARM on the EXEC statement instead of
+006500*                 only by recompiling.  Dropped the unused
+006600*                 UserPrompt left over from the interactive
+006700*                 ACCEPT design.
+006800******************************************************************
+006900 IDENTIFICATION DIVISION.
+007000 PROGRAM-ID. Calculadora.
+007100 ENVIRONMENT DIVISION.
+007200 INPUT-OUTPUT SECTION.
+007300 FILE-CONTROL.
+007400     SELECT TransactionFile ASSIGN TO "TRANSIN"
+007500         ORGANIZATION IS SEQUENTIAL
+007600         FILE STATUS IS CALC-TRANS-STATUS.
+007700     SELECT ResultFile ASSIGN TO "RESULTOUT"
+007800         ORGANIZATION IS SEQUENTIAL
+007900         FILE STATUS IS CALC-RESULT-STATUS.
+008000     SELECT AuditFile ASSIGN TO "AUDITOUT"
+008100         ORGANIZATION IS SEQUENTIAL
+008200         FILE STATUS IS CALC-AUDIT-STATUS.
+008300     SELECT ReportFile ASSIGN TO "CALCSUMM"
+008400         ORGANIZATION IS SEQUENTIAL
+008500         FILE STATUS IS CALC-REPORT-STATUS.
+008600     SELECT CheckpointFile ASSIGN TO "CALCCKPT"
+008700         ORGANIZATION IS INDEXED
+008800         ACCESS MODE IS RANDOM
+008900         RECORD KEY IS CheckpointRunDate
+009000         FILE STATUS IS CALC-CKPT-STATUS.
+009100 DATA DIVISION.
+009200 FILE SECTION.
+009300 FD  TransactionFile
+009400     RECORDING MODE IS F.
+009500     COPY DL100TXN.
+009600 FD  ResultFile
+009700     RECORDING MODE IS F.
+009800     COPY DL100RES.
+009900 FD  AuditFile
+010000     RECORDING MODE IS F.
+010100     COPY DL100AUD.
+010200 FD  ReportFile
+010300     RECORDING MODE IS F.
+010400 01  SummaryRecord.
+010500     05  SummaryRunDate        PIC 9(08).
+010600     05  SummaryRunId          PIC X(08).
+010700     05  SummaryRecordCount    PIC 9(09).
+010800     05  SummaryRejectCount    PIC 9(09).
+010900     05  SummarySumResult      PIC S9(9)V99.
+011000     05  SummaryMaxResult      PIC S9(7)V99.
+011100     05  SummaryMinResult      PIC S9(7)V99.
+011200 FD  CheckpointFile.
+011300 01  CheckpointRecord.
+011400     05  CheckpointRunDate     PIC 9(08).
+011500     05  CheckpointLastKey     PIC 9(09).
+011600     05  CheckpointRecordCount PIC 9(09).
+011700     05  CheckpointRejectCount PIC 9(09).
+011800     05  CheckpointSumResult   PIC S9(9)V99.
+011900     05  CheckpointMaxResult   PIC S9(7)V99.
+012000     05  CheckpointMinResult   PIC S9(7)V99.
+012100     05  CheckpointFirstPostedSw PIC X(01).
+012200 WORKING-STORAGE SECTION.
+012300*-----------------------------------------------------------------
+012400* Batch switches and status fields for the transaction loop.
+012500*-----------------------------------------------------------------
+012600 77  CALC-TRANS-STATUS         PIC X(02) VALUE "00".
+012700 77  CALC-RESULT-STATUS        PIC X(02) VALUE "00".
+012800 77  CALC-AUDIT-STATUS         PIC X(02) VALUE "00".
+012900 77  CALC-REPORT-STATUS        PIC X(02) VALUE "00".
+013000 77  CALC-EOF-SW               PIC X(01) VALUE "N".
+013100     88  CALC-END-OF-FILE      VALUE "Y".
+013200 77  CALC-OVERFLOW-SW          PIC X(01) VALUE "N".
+013300     88  CALC-OVERFLOW         VALUE "Y".
+013400     88  CALC-NO-OVERFLOW      VALUE "N".
+013500 77  CALC-DIVIDE-ERROR-SW      PIC X(01) VALUE "N".
+013600     88  CALC-DIVIDE-ERROR     VALUE "Y".
+013700     88  CALC-NO-DIVIDE-ERROR  VALUE "N".
+013800 77  CALC-VALID-SW             PIC X(01) VALUE "Y".
+013900     88  CALC-VALID-RECORD     VALUE "Y".
+014000     88  CALC-INVALID-RECORD   VALUE "N".
+014100 77  CALC-REJECT-COUNT         PIC 9(09) COMP VALUE ZERO.
+014200*-----------------------------------------------------------------
+014300* Run identification, stamped onto every audit record so a
+014400* record can be tied back to the batch run that produced it.
+014500*-----------------------------------------------------------------
+014600 77  CALC-RUN-DATE             PIC 9(08) VALUE ZERO.
+014700 77  CALC-RUN-TIME             PIC 9(08) VALUE ZERO.
+014800 77  CALC-RUN-TIME-X           PIC X(08) VALUE SPACES.
+014900 01  CALC-RUN-ID.
+015000     05  FILLER                PIC X(04) VALUE "CALC".
+015100     05  CALC-RUN-ID-SEQ       PIC X(04) VALUE "0000".
+015200 77  CALC-REASON-CODE          PIC X(04) VALUE SPACES.
+015300*-----------------------------------------------------------------
+015400* Control-report accumulators, rolled up across the whole run
+015500* and printed by PrintControlReport once the last transaction
+015600* has been processed.
+015700*-----------------------------------------------------------------
+015800 77  CALC-RECORD-COUNT         PIC 9(09) COMP VALUE ZERO.
+015900 77  CALC-SUM-RESULT           PIC S9(9)V99 VALUE ZERO.
+016000 77  CALC-MAX-RESULT           PIC S9(7)V99 VALUE ZERO.
+016100 77  CALC-MIN-RESULT           PIC S9(7)V99 VALUE ZERO.
+016200 77  CALC-FIRST-POSTED-SW      PIC X(01) VALUE "Y".
+016300     88  CALC-FIRST-POSTED     VALUE "Y".
+016400     88  CALC-NOT-FIRST-POSTED VALUE "N".
+016500*-----------------------------------------------------------------
+016600* Checkpoint/restart fields.  CALC-CKPT-INTERVAL controls how
+016700* often a checkpoint is saved - defaulted here but overridable at
+016800* run time by GetCheckpointInterval from the EXEC PARM, to trade
+016900* restart granularity against I/O against CheckpointFile without
+017000* a recompile.
+017100*-----------------------------------------------------------------
+017200 77  CALC-CKPT-INTERVAL        PIC 9(05) COMP VALUE 100.
+017300 77  CALC-CKPT-COUNTER         PIC 9(05) COMP VALUE ZERO.
+017400 77  CALC-CKPT-STATUS          PIC X(02) VALUE "00".
+017500 77  CALC-CKPT-EXISTS-SW       PIC X(01) VALUE "N".
+017600     88  CALC-CKPT-EXISTS      VALUE "Y".
+017700     88  CALC-CKPT-NOT-EXISTS  VALUE "N".
+017800 77  CALC-LAST-CKPT-KEY        PIC 9(09) COMP VALUE ZERO.
+017900 LINKAGE SECTION.
+018000*-----------------------------------------------------------------
+018100* CALC-PARM-AREA - the standard batch PARM layout: a two-byte
+018200* binary length followed by the PARM text from the EXEC
+018300* statement.  CALC-PARM-LEN is zero when no PARM was coded, in
+018400* which case CALC-CKPT-INTERVAL keeps its compiled-in default.
+018500*-----------------------------------------------------------------
+018600 01  CALC-PARM-AREA.
+018700     05  CALC-PARM-LEN         PIC S9(04) COMP.
+018800     05  CALC-PARM-INTERVAL    PIC 9(05).
+018900 PROCEDURE DIVISION USING CALC-PARM-AREA.
+019000 MAIN-PROCEDURE.
+019100     PERFORM InitializeRun
+019200     PERFORM OpenFiles
+019300     PERFORM RestartCheck
+019400     PERFORM ReadTransaction
+019500     PERFORM CalculateResult UNTIL CALC-END-OF-FILE
+019600     PERFORM PrintControlReport
+019700     PERFORM WriteSummaryRecord
+019800     PERFORM ClearCheckpoint
+019900     PERFORM CloseFiles
+020000     STOP RUN.
+020100
+020200*-----------------------------------------------------------------
+020300* InitializeRun - stamps the run-date and builds a run-id from
+020400* the time of day so this run's audit records can be told apart
+020500* from any other run made the same day, then applies any
+020600* operator-supplied checkpoint interval override.
+020700*-----------------------------------------------------------------
+020800 InitializeRun.
+020900     ACCEPT CALC-RUN-DATE FROM DATE YYYYMMDD
+021000     ACCEPT CALC-RUN-TIME FROM TIME
+021100     MOVE CALC-RUN-TIME TO CALC-RUN-TIME-X
+021200     MOVE CALC-RUN-TIME-X(1:4) TO CALC-RUN-ID-SEQ
+021300     PERFORM GetCheckpointInterval.
+021400
+021500*-----------------------------------------------------------------
+021600* GetCheckpointInterval - honors a PARM on the EXEC statement
+021700* (e.g. PARM='00050') to change how often WriteCheckpoint runs
+021800* without recompiling; a PARM of zero length leaves
+021900* CALC-CKPT-INTERVAL at its compiled-in default.
+022000*-----------------------------------------------------------------
+022100 GetCheckpointInterval.
+022200     IF CALC-PARM-LEN > ZERO
+022300         MOVE CALC-PARM-INTERVAL TO CALC-CKPT-INTERVAL
+022400     END-IF.
+022500
+022600*-----------------------------------------------------------------
+022700* OpenFiles - opens every file this run touches and stops the
+022800* run immediately if any OPEN fails, rather than letting a
+022900* missing dataset or full DASD go unnoticed until some later,
+023000* more confusing failure.
+023100*-----------------------------------------------------------------
+023200 OpenFiles.
+023300     OPEN INPUT TransactionFile
+023400     IF CALC-TRANS-STATUS NOT = "00"
+023500         DISPLAY "CALCULADORA: OPEN FAILED ON TRANSACTIONFILE "
+023600             "- STATUS " CALC-TRANS-STATUS
+023700         STOP RUN
+023800     END-IF
+023900     OPEN OUTPUT ResultFile
+024000     IF CALC-RESULT-STATUS NOT = "00"
+024100         DISPLAY "CALCULADORA: OPEN FAILED ON RESULTFILE "
+024200             "- STATUS " CALC-RESULT-STATUS
+024300         STOP RUN
+024400     END-IF
+024500     OPEN EXTEND AuditFile
+024600     IF CALC-AUDIT-STATUS NOT = "00"
+024700         DISPLAY "CALCULADORA: OPEN FAILED ON AUDITFILE "
+024800             "- STATUS " CALC-AUDIT-STATUS
+024900         STOP RUN
+025000     END-IF
+025100     OPEN OUTPUT ReportFile
+025200     IF CALC-REPORT-STATUS NOT = "00"
+025300         DISPLAY "CALCULADORA: OPEN FAILED ON REPORTFILE "
+025400             "- STATUS " CALC-REPORT-STATUS
+025500         STOP RUN
+025600     END-IF
+025700     OPEN I-O CheckpointFile
+025800     IF CALC-CKPT-STATUS NOT = "00"
+025900         DISPLAY "CALCULADORA: OPEN FAILED ON CHECKPOINTFILE "
+026000             "- STATUS " CALC-CKPT-STATUS
+026100         STOP RUN
+026200     END-IF.
+026300
+026400*-----------------------------------------------------------------
+026500* CloseFiles - closes every file this run opened.
+026600*-----------------------------------------------------------------
+026700 CloseFiles.
+026800     CLOSE TransactionFile
+026900     CLOSE ResultFile
+027000     CLOSE AuditFile
+027100     CLOSE ReportFile
+027200     CLOSE CheckpointFile.
+027300
+027400*-----------------------------------------------------------------
+027500* RestartCheck - looks for a checkpoint left by an earlier,
+027600* failed attempt at today's run.  When one is found,
+027700* TransactionFile is repositioned past the records already
+027800* processed, and the control-report accumulators are restored
+027900* to their checkpointed values, instead of reprocessing the
+028000* whole batch window from record one.
+028100*-----------------------------------------------------------------
+028200 RestartCheck.
+028300     MOVE CALC-RUN-DATE TO CheckpointRunDate
+028400     READ CheckpointFile
+028500         INVALID KEY
+028600             SET CALC-CKPT-NOT-EXISTS TO TRUE
+028700     END-READ
+028800     IF CALC-CKPT-STATUS = "00"
+028900         SET CALC-CKPT-EXISTS TO TRUE
+029000         MOVE CheckpointLastKey       TO CALC-LAST-CKPT-KEY
+029100         MOVE CheckpointRecordCount   TO CALC-RECORD-COUNT
+029200         MOVE CheckpointRejectCount   TO CALC-REJECT-COUNT
+029300         MOVE CheckpointSumResult     TO CALC-SUM-RESULT
+029400         MOVE CheckpointMaxResult     TO CALC-MAX-RESULT
+029500         MOVE CheckpointMinResult     TO CALC-MIN-RESULT
+029600         MOVE CheckpointFirstPostedSw TO CALC-FIRST-POSTED-SW
+029700         DISPLAY "CALCULADORA: RESTARTING AFTER RECORD "
+029800             CALC-LAST-CKPT-KEY
+029900         PERFORM ReadTransaction CALC-LAST-CKPT-KEY TIMES
+030000     END-IF.
+030100
+030200*-----------------------------------------------------------------
+030300* ReadTransaction - gets the next FirstNum/SecondNum pair from
+030400* the nightly extract, setting CALC-END-OF-FILE once exhausted.
+030500*-----------------------------------------------------------------
+030600 ReadTransaction.
+030700     READ TransactionFile
+030800         AT END
+030900             SET CALC-END-OF-FILE TO TRUE
+031000     END-READ.
+031100
+031200*-----------------------------------------------------------------
+031300* CalculateResult - adds the current FirstNum/SecondNum pair,
+031400* writes one ResultFile record, and advances to the next pair.
+031500* CalcResult is cleared before validation/compute runs so a
+031600* rejected record never carries the prior transaction's result
+031700* forward into its AuditFile row.
+031800*-----------------------------------------------------------------
+031900 CalculateResult.
+032000     SET CALC-NO-OVERFLOW TO TRUE
+032100     SET CALC-NO-DIVIDE-ERROR TO TRUE
+032200     MOVE SPACES TO CALC-REASON-CODE
+032300     MOVE ZERO TO CalcResult
+032400     ADD 1 TO CALC-RECORD-COUNT
+032500     PERFORM ValidateTransaction
+032600     IF CALC-VALID-RECORD
+032700         EVALUATE TRUE
+032800             WHEN CALC-OP-ADD
+032900                 PERFORM ComputeAdd
+033000             WHEN CALC-OP-SUBTRACT
+033100                 PERFORM ComputeSubtract
+033200             WHEN CALC-OP-MULTIPLY
+033300                 PERFORM ComputeMultiply
+033400             WHEN CALC-OP-DIVIDE
+033500                 PERFORM ComputeDivide
+033600             WHEN OTHER
+033700                 DISPLAY "CALCULADORA: INVALID OPERATION CODE"
+033800                 SET CALC-DIVIDE-ERROR TO TRUE
+033900                 MOVE "OPER" TO CALC-REASON-CODE
+034000         END-EVALUATE
+034100         IF CALC-NO-OVERFLOW AND CALC-NO-DIVIDE-ERROR
+034200             PERFORM AccumulateTotals
+034300         END-IF
+034400     END-IF
+034450     PERFORM WriteResultRecord
+034600     PERFORM WriteAuditRecord
+034700     ADD 1 TO CALC-CKPT-COUNTER
+034800     IF CALC-CKPT-COUNTER >= CALC-CKPT-INTERVAL
+034900         PERFORM WriteCheckpoint
+035000         MOVE ZERO TO CALC-CKPT-COUNTER
+035100     END-IF
+035200     PERFORM ReadTransaction.
+035300
+035320*-----------------------------------------------------------------
+035340* WriteResultRecord - appends one ResultFile record for every
+035360* transaction this run touches, posted or rejected, keyed by
+035370* CALC-RECORD-COUNT so ResultFile row N still corresponds to
+035380* TransactionFile row N after a reject.  CalcResult is zero on a
+035390* rejected record (cleared at the top of CalculateResult).
+035395*-----------------------------------------------------------------
+035398 WriteResultRecord.
+035400     MOVE CALC-RECORD-COUNT TO ResultRecordKey
+035410     IF CALC-VALID-RECORD AND CALC-NO-OVERFLOW
+035420         AND CALC-NO-DIVIDE-ERROR
+035430         SET RESULT-POSTED TO TRUE
+035440     ELSE
+035450         SET RESULT-REJECTED TO TRUE
+035460     END-IF
+035470     WRITE ResultRecord
+035480     IF CALC-RESULT-STATUS NOT = "00"
+035490         DISPLAY "CALCULADORA: RESULTFILE WRITE FAILED "
+035492             "- STATUS " CALC-RESULT-STATUS
+035494         STOP RUN
+035496     END-IF.
+035499*-----------------------------------------------------------------
+035500* WriteAuditRecord - appends one AuditFile record for every
+035600* transaction this run touches, posted or rejected, so the job
+035700* can be tied back to what was submitted after the fact.  Every
+035800* record that is not cleanly posted (failed validation, divide
+035900* by zero, an unrecognized operation code, or an overflow) also
+036000* adds to CALC-REJECT-COUNT here, the single place that decides
+036100* posted vs. rejected, so the control report's reject count
+036200* always reconciles against records processed minus posted.
+036300* CalcResult is zero on a rejected record (cleared up in
+036400* CalculateResult before the COMPUTE runs), so AuditCalcResult
+036500* never shows a stale result left behind by the SIZE ERROR
+036600* clause leaving the field unchanged.
+036700*-----------------------------------------------------------------
+036800 WriteAuditRecord.
+036900     MOVE CALC-RUN-DATE      TO AuditRunDate
+037000     MOVE CALC-RUN-ID        TO AuditRunId
+037100     MOVE FirstNum           TO AuditFirstNum
+037200     MOVE SecondNum          TO AuditSecondNum
+037300     MOVE OperationCode      TO AuditOperationCode
+037400     MOVE CalcResult         TO AuditCalcResult
+037500     MOVE CALC-REASON-CODE   TO AuditReasonCode
+037600     IF CALC-VALID-RECORD AND CALC-NO-OVERFLOW
+037700         AND CALC-NO-DIVIDE-ERROR
+037800         SET AUDIT-POSTED TO TRUE
+037900     ELSE
+038000         SET AUDIT-REJECTED TO TRUE
+038100         ADD 1 TO CALC-REJECT-COUNT
+038200     END-IF
+038300     WRITE AuditRecord
+038310     IF CALC-AUDIT-STATUS NOT = "00"
+038320         DISPLAY "CALCULADORA: AUDITFILE WRITE FAILED "
+038330             "- STATUS " CALC-AUDIT-STATUS
+038340         STOP RUN
+038350     END-IF.
+038400
+038500*-----------------------------------------------------------------
+038600* ValidateTransaction - rejects any record whose FirstNum or
+038700* SecondNum is not NUMERIC, logging it and letting the run
+038800* continue on to the next transaction.
+038900*-----------------------------------------------------------------
+039000 ValidateTransaction.
+039100     SET CALC-VALID-RECORD TO TRUE
+039200     IF FirstNum NOT NUMERIC OR SecondNum NOT NUMERIC
+039300         SET CALC-INVALID-RECORD TO TRUE
+039400         DISPLAY "CALCULADORA: INVALID DATA - RECORD REJECTED"
+039500         MOVE "VAL " TO CALC-REASON-CODE
+039600     END-IF.
+039700
+039800*-----------------------------------------------------------------
+039900* ComputeAdd/ComputeSubtract/ComputeMultiply/ComputeDivide - one
+040000* paragraph per OperationCode value.  ComputeDivide guards
+040100* against SecondNum being zero instead of letting the run abend.
+040200*-----------------------------------------------------------------
+040300 ComputeAdd.
+040400     COMPUTE CalcResult = FirstNum + SecondNum
+040500         ON SIZE ERROR
+040600             SET CALC-OVERFLOW TO TRUE
+040700             DISPLAY "CALCULADORA: RESULT OVERFLOW - SKIPPED"
+040800             MOVE "OVFL" TO CALC-REASON-CODE
+040900     END-COMPUTE.
+041000
+041100 ComputeSubtract.
+041200     COMPUTE CalcResult = FirstNum - SecondNum
+041300         ON SIZE ERROR
+041400             SET CALC-OVERFLOW TO TRUE
+041500             DISPLAY "CALCULADORA: RESULT OVERFLOW - SKIPPED"
+041600             MOVE "OVFL" TO CALC-REASON-CODE
+041700     END-COMPUTE.
+041800
+041900 ComputeMultiply.
+042000     COMPUTE CalcResult = FirstNum * SecondNum
+042100         ON SIZE ERROR
+042200             SET CALC-OVERFLOW TO TRUE
+042300             DISPLAY "CALCULADORA: RESULT OVERFLOW - SKIPPED"
+042400             MOVE "OVFL" TO CALC-REASON-CODE
+042500     END-COMPUTE.
+042600
+042700 ComputeDivide.
+042800     IF SecondNum = ZERO
+042900         SET CALC-DIVIDE-ERROR TO TRUE
+043000         DISPLAY "CALCULADORA: DIVIDE BY ZERO - RECORD REJECTED"
+043100         MOVE "DIV0" TO CALC-REASON-CODE
+043200     ELSE
+043300         COMPUTE CalcResult = FirstNum / SecondNum
+043400             ON SIZE ERROR
+043500                 SET CALC-OVERFLOW TO TRUE
+043600                 DISPLAY "CALCULADORA: RESULT OVERFLOW - SKIPPED"
+043700                 MOVE "OVFL" TO CALC-REASON-CODE
+043800         END-COMPUTE
+043900     END-IF.
+044000
+044100*-----------------------------------------------------------------
+044200* AccumulateTotals - rolls a successfully posted CalcResult into
+044300* the running sum, high and low for the closing control report.
+044400*-----------------------------------------------------------------
+044500 AccumulateTotals.
+044600     ADD CalcResult TO CALC-SUM-RESULT
+044700     IF CALC-FIRST-POSTED
+044800         MOVE CalcResult TO CALC-MAX-RESULT
+044900         MOVE CalcResult TO CALC-MIN-RESULT
+045000         SET CALC-NOT-FIRST-POSTED TO TRUE
+045100     ELSE
+045200         IF CalcResult > CALC-MAX-RESULT
+045300             MOVE CalcResult TO CALC-MAX-RESULT
+045400         END-IF
+045500         IF CalcResult < CALC-MIN-RESULT
+045600             MOVE CalcResult TO CALC-MIN-RESULT
+045700         END-IF
+045800     END-IF.
+045900
+046000*-----------------------------------------------------------------
+046100* PrintControlReport - the closing number block the overnight
+046200* scheduler checks each morning to confirm the job actually ran.
+046300*-----------------------------------------------------------------
+046400 PrintControlReport.
+046500     DISPLAY "CALCULADORA CONTROL REPORT - RUN " CALC-RUN-ID
+046600     DISPLAY "RUN DATE................: " CALC-RUN-DATE
+046700     DISPLAY "RECORDS PROCESSED........: " CALC-RECORD-COUNT
+046800     DISPLAY "RECORDS REJECTED..........: " CALC-REJECT-COUNT
+046900     DISPLAY "SUM OF CALCRESULT.........: " CALC-SUM-RESULT
+047000     DISPLAY "HIGHEST CALCRESULT.........: " CALC-MAX-RESULT
+047100     DISPLAY "LOWEST CALCRESULT..........: " CALC-MIN-RESULT.
+047200
+047300*-----------------------------------------------------------------
+047400* WriteSummaryRecord - persists the control-report totals to
+047500* ReportFile so a downstream step can print/distribute them
+047600* without rereading the whole transaction run.
+047700*-----------------------------------------------------------------
+047800 WriteSummaryRecord.
+047900     MOVE CALC-RUN-DATE         TO SummaryRunDate
+048000     MOVE CALC-RUN-ID           TO SummaryRunId
+048100     MOVE CALC-RECORD-COUNT     TO SummaryRecordCount
+048200     MOVE CALC-REJECT-COUNT     TO SummaryRejectCount
+048300     MOVE CALC-SUM-RESULT       TO SummarySumResult
+048400     MOVE CALC-MAX-RESULT       TO SummaryMaxResult
+048500     MOVE CALC-MIN-RESULT       TO SummaryMinResult
+048600     WRITE SummaryRecord
+048610     IF CALC-REPORT-STATUS NOT = "00"
+048620         DISPLAY "CALCULADORA: REPORTFILE WRITE FAILED "
+048630             "- STATUS " CALC-REPORT-STATUS
+048640         STOP RUN
+048650     END-IF.
+048700
+048800*-----------------------------------------------------------------
+048900* WriteCheckpoint - saves the record count reached so far, along
+049000* with the reject count and sum/high/low accumulators, so a
+049100* later restart can reposition TransactionFile here and resume
+049200* the control-report totals instead of reprocessing the whole
+049300* batch window.  Stops the run if the WRITE/REWRITE against
+049400* CheckpointFile fails, since a silently-failed checkpoint would
+049500* defeat the restart/checkpoint guarantee on the very next failure.
+049600*-----------------------------------------------------------------
+049700 WriteCheckpoint.
+049800     MOVE CALC-RUN-DATE         TO CheckpointRunDate
+049900     MOVE CALC-RECORD-COUNT     TO CheckpointLastKey
+050000     MOVE CALC-RECORD-COUNT     TO CheckpointRecordCount
+050100     MOVE CALC-REJECT-COUNT     TO CheckpointRejectCount
+050200     MOVE CALC-SUM-RESULT       TO CheckpointSumResult
+050300     MOVE CALC-MAX-RESULT       TO CheckpointMaxResult
+050400     MOVE CALC-MIN-RESULT       TO CheckpointMinResult
+050500     MOVE CALC-FIRST-POSTED-SW  TO CheckpointFirstPostedSw
+050600     IF CALC-CKPT-EXISTS
+050700         REWRITE CheckpointRecord
+050800         IF CALC-CKPT-STATUS NOT = "00"
+050900             DISPLAY "CALCULADORA: CHECKPOINT REWRITE FAILED "
+051000                 "- STATUS " CALC-CKPT-STATUS
+051100             STOP RUN
+051200         END-IF
+051300     ELSE
+051400         WRITE CheckpointRecord
+051500         IF CALC-CKPT-STATUS NOT = "00"
+051600             DISPLAY "CALCULADORA: CHECKPOINT WRITE FAILED "
+051700                 "- STATUS " CALC-CKPT-STATUS
+051800             STOP RUN
+051900         END-IF
+052000         SET CALC-CKPT-EXISTS TO TRUE
+052100     END-IF.
+052200
+052300*-----------------------------------------------------------------
+052400* ClearCheckpoint - removes today's checkpoint once the run has
+052500* reached a clean end-of-file, so a legitimate same-day rerun
+052600* (operator resubmits after fixing bad input, a deliberate
+052700* reprocess) starts from record one instead of skipping past
+052800* whatever was last checkpointed by the prior, completed run.
+052900* A record-not-found INVALID KEY is expected whenever no
+053000* checkpoint was ever written this run and is not an error; any
+053100* other non-zero status stops the run.
+053200*-----------------------------------------------------------------
+053300 ClearCheckpoint.
+053400     MOVE CALC-RUN-DATE TO CheckpointRunDate
+053500     DELETE CheckpointFile
+053600         INVALID KEY
+053700             CONTINUE
+053800         NOT INVALID KEY
+053900             IF CALC-CKPT-STATUS NOT = "00"
+054000                 DISPLAY "CALCULADORA: CHECKPOINT DELETE FAILED "
+054100                     "- STATUS " CALC-CKPT-STATUS
+054200                 STOP RUN
+054300             END-IF
+054400     END-DELETE.
+054500 END PROGRAM Calculadora.
