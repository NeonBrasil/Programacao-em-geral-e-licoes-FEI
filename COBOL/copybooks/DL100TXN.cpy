@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: DL100TXN
+      * Author: Cayque
+      * Date Written: 06/01/2023
+      * Purpose: Shared transaction record layout for the Calculadora
+      *          batch family - FirstNum/SecondNum/OperationCode as
+      *          read from TransactionFile.  COPYed into Calculadora
+      *          and any future program (reporting job, audit-file
+      *          reader) that touches this same record shape, so the
+      *          layout is defined once and stays in sync everywhere.
+      *-----------------------------------------------------------------
+      * Modification History:
+      * 06/01/2023 CAY  Pulled out of Calculadora's FILE SECTION.
+      ******************************************************************
+       01  TransactionRecord.
+           05  FirstNum              PIC S9(7)V99.
+           05  SecondNum             PIC S9(7)V99.
+           05  OperationCode         PIC X(01).
+               88  CALC-OP-ADD       VALUE "A".
+               88  CALC-OP-SUBTRACT  VALUE "S".
+               88  CALC-OP-MULTIPLY  VALUE "M".
+               88  CALC-OP-DIVIDE    VALUE "D".
