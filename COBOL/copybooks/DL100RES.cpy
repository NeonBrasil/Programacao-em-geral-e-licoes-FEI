@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: DL100RES
+      * Author: Cayque
+      * Date Written: 06/01/2023
+      * Purpose: Shared result record layout for the Calculadora batch
+      *          family - one ResultFile record for every transaction,
+      *          posted or rejected, keyed by its position in the
+      *          input file so ResultFile row N always corresponds to
+      *          TransactionFile row N even after a reject.  COPYed
+      *          into Calculadora and any future program that reads
+      *          ResultFile.
+      *-----------------------------------------------------------------
+      * Modification History:
+      * 06/01/2023 CAY  Pulled out of Calculadora's FILE SECTION.
+      * 14/01/2023 CAY  Added ResultRecordKey and ResultStatus so a
+      *                 row is written for every input record, not
+      *                 only posted ones, and so a row can still be
+      *                 tied back to its TransactionFile record after
+      *                 a reject.
+      ******************************************************************
+       01  ResultRecord.
+           05  ResultRecordKey       PIC 9(09).
+           05  CalcResult            PIC S9(7)V99.
+           05  ResultStatus          PIC X(01).
+               88  RESULT-POSTED     VALUE "P".
+               88  RESULT-REJECTED   VALUE "R".
