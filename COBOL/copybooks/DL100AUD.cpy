@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: DL100AUD
+      * Author: Cayque
+      * Date Written: 12/01/2023
+      * Purpose: Shared audit record layout for the Calculadora batch
+      *          family - one AuditFile record per transaction, posted
+      *          or rejected, with its inputs, operation, result and
+      *          run-date/run-id.  COPYed into Calculadora, which
+      *          writes it, and CalcCorr, which reads it back to find
+      *          today's rejects, so both programs stay in sync on the
+      *          same record shape.
+      *-----------------------------------------------------------------
+      * Modification History:
+      * 12/01/2023 CAY  Pulled out of Calculadora's and CalcCorr's FILE
+      *                 SECTIONs, which had each hand-declared it.
+      ******************************************************************
+       01  AuditRecord.
+           05  AuditRunDate          PIC 9(08).
+           05  AuditRunId            PIC X(08).
+           05  AuditFirstNum         PIC S9(7)V99.
+           05  AuditSecondNum        PIC S9(7)V99.
+           05  AuditOperationCode    PIC X(01).
+           05  AuditCalcResult       PIC S9(7)V99.
+           05  AuditStatus           PIC X(01).
+               88  AUDIT-POSTED      VALUE "P".
+               88  AUDIT-REJECTED    VALUE "R".
+           05  AuditReasonCode       PIC X(04).
