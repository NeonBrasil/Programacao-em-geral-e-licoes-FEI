@@ -0,0 +1,251 @@
+000100******************************************************************
+000200* Author: Cayque
+000300* Date Written: 10/01/2023
+000400* Purpose: Online maintenance screen for Calculadora rejected
+000500*          transactions.  Lists the day's AuditFile records with
+000600*          AuditStatus = "R" (rejected by ValidateTransaction or
+000700*          by a divide-by-zero on OperationCode D), lets the
+000800*          operator key in a corrected FirstNum/SecondNum/
+000900*          OperationCode, and writes just that one corrected
+001000*          record to ResubmitFile so it picks up the next
+001100*          Calculadora run instead of forcing a full batch rerun.
+001200* Tectonics: cobc
+001300*-----------------------------------------------------------------
+001400* Modification History:
+001500* 10/01/2023 CAY  Initial version.
+001550* 12/01/2023 CAY  AuditRecord now COPYed from DL100AUD instead of
+001560*                 being hand-declared here, so this reads the
+001570*                 same audit layout Calculadora writes.
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. CalcCorr.
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT AuditFile ASSIGN TO "AUDITOUT"
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS CORR-AUDIT-STATUS.
+002500     SELECT ResubmitFile ASSIGN TO "RESUBOUT"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS CORR-RESUBMIT-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  AuditFile
+003100     RECORDING MODE IS F.
+003200     COPY DL100AUD.
+004300 FD  ResubmitFile
+004400     RECORDING MODE IS F.
+004500     COPY DL100TXN.
+004600 WORKING-STORAGE SECTION.
+004700*-----------------------------------------------------------------
+004800* File status and loop switches.
+004900*-----------------------------------------------------------------
+005000 77  CORR-AUDIT-STATUS         PIC X(02) VALUE "00".
+005100 77  CORR-RESUBMIT-STATUS      PIC X(02) VALUE "00".
+005200 77  CORR-EOF-SW               PIC X(01) VALUE "N".
+005300     88  CORR-END-OF-FILE      VALUE "Y".
+005400 77  CORR-RUN-DATE             PIC 9(08) VALUE ZERO.
+005500 77  CORR-DONE-SW              PIC X(01) VALUE "N".
+005600     88  CORR-DONE             VALUE "Y".
+005620 77  CORR-OVERFLOW-SW          PIC X(01) VALUE "N".
+005640     88  CORR-TABLE-OVERFLOW   VALUE "Y".
+005700*-----------------------------------------------------------------
+005800* CORR-REJECT-TABLE - today's rejected AuditFile records, held
+005900* in working storage so the operator can browse the list and
+006000* pick one to correct without rereading AuditFile for every key.
+006100*-----------------------------------------------------------------
+006200 77  CORR-REJECT-MAX           PIC 9(03) COMP VALUE 50.
+006300 77  CORR-REJECT-COUNT         PIC 9(03) COMP VALUE ZERO.
+006400 01  CORR-REJECT-TABLE.
+006500     05  CORR-REJECT-ENTRY OCCURS 50 TIMES
+006600                 INDEXED BY CORR-REJECT-IDX.
+006700         10  CORR-R-FIRST-NUM      PIC S9(7)V99.
+006800         10  CORR-R-SECOND-NUM     PIC S9(7)V99.
+006900         10  CORR-R-OPER-CODE      PIC X(01).
+007000         10  CORR-R-REASON-CODE    PIC X(04).
+007100*-----------------------------------------------------------------
+007200* Operator entry fields for the selected record's correction.
+007300*-----------------------------------------------------------------
+007400 77  CORR-SELECTION            PIC 9(03) VALUE ZERO.
+007500 01  CORR-ENTRY-FIELDS.
+007600     05  CORR-NEW-FIRST-NUM    PIC S9(7)V99 VALUE ZERO.
+007700     05  CORR-NEW-SECOND-NUM   PIC S9(7)V99 VALUE ZERO.
+007800     05  CORR-NEW-OPER-CODE    PIC X(01)    VALUE SPACES.
+007900 77  CORR-MENU-CHOICE          PIC X(01)    VALUE SPACES.
+008000     88  CORR-CHOICE-CORRECT   VALUE "C".
+008100     88  CORR-CHOICE-QUIT      VALUE "Q".
+008200*-----------------------------------------------------------------
+008300 SCREEN SECTION.
+008400 01  CORR-LIST-SCREEN.
+008500     05  BLANK SCREEN.
+008600     05  LINE 1  COLUMN 1  VALUE
+008650         "CALCULADORA - REJECTED TRANSACTION CORRECTION".
+008700     05  LINE 2  COLUMN 1  VALUE "RUN DATE: ".
+008800     05  LINE 2  COLUMN 11 PIC 9(08) FROM CORR-RUN-DATE.
+008900     05  LINE 3  COLUMN 1  VALUE
+009000         "NBR  FIRSTNUM     SECONDNUM    OP  REASON".
+009100 01  CORR-ENTRY-SCREEN.
+009200     05  LINE 20 COLUMN 1  VALUE
+009300         "SELECT NUMBER TO CORRECT, OR 0 TO QUIT: ".
+009400     05  LINE 20 COLUMN 42 PIC 9(03) TO CORR-SELECTION.
+009500 01  CORR-CORRECTION-SCREEN.
+009600     05  LINE 22 COLUMN 1  VALUE "CORRECTED FIRSTNUM : ".
+009700     05  LINE 22 COLUMN 22 PIC S9(7)V99 TO CORR-NEW-FIRST-NUM.
+009800     05  LINE 23 COLUMN 1  VALUE "CORRECTED SECONDNUM: ".
+009900     05  LINE 23 COLUMN 22 PIC S9(7)V99 TO CORR-NEW-SECOND-NUM.
+010000     05  LINE 24 COLUMN 1  VALUE "CORRECTED OPERATION : ".
+010100     05  LINE 24 COLUMN 22 PIC X(01) TO CORR-NEW-OPER-CODE.
+010200 PROCEDURE DIVISION.
+010300 MAIN-PROCEDURE.
+010400     PERFORM InitializeRun
+010500     PERFORM LoadRejectedList
+010600     IF CORR-REJECT-COUNT = ZERO
+010700         DISPLAY "CALCCORR: NO REJECTED TRANSACTIONS FOR "
+010800             CORR-RUN-DATE
+010900     ELSE
+011000         OPEN OUTPUT ResubmitFile
+011050         IF CORR-RESUBMIT-STATUS NOT = "00"
+011060             DISPLAY "CALCCORR: OPEN FAILED ON RESUBMITFILE "
+011070                 "- STATUS " CORR-RESUBMIT-STATUS
+011080             STOP RUN
+011090         END-IF
+011100         PERFORM DisplayRejectedList
+011200         PERFORM CorrectionMenu UNTIL CORR-DONE
+011300         CLOSE ResubmitFile
+011400     END-IF
+011500     STOP RUN.
+011600
+011700*-----------------------------------------------------------------
+011800* InitializeRun - stamps today's date so only rejects from this
+011900* run date are offered for correction.
+012000*-----------------------------------------------------------------
+012100 InitializeRun.
+012200     ACCEPT CORR-RUN-DATE FROM DATE YYYYMMDD.
+012300
+012400*-----------------------------------------------------------------
+012500* LoadRejectedList - reads AuditFile once and keeps every
+012600* AUDIT-REJECTED record for today's run date in CORR-REJECT-TABLE
+012700* for the operator to browse.
+012800*-----------------------------------------------------------------
+012900 LoadRejectedList.
+013000     OPEN INPUT AuditFile
+013010     IF CORR-AUDIT-STATUS NOT = "00"
+013020         DISPLAY "CALCCORR: OPEN FAILED ON AUDITFILE "
+013030             "- STATUS " CORR-AUDIT-STATUS
+013040         STOP RUN
+013050     END-IF
+013100     PERFORM ReadAuditRecord
+013200     PERFORM StoreIfRejected UNTIL CORR-END-OF-FILE
+013300     CLOSE AuditFile.
+013400
+013500*-----------------------------------------------------------------
+013600* ReadAuditRecord - gets the next AuditFile record.
+013700*-----------------------------------------------------------------
+013800 ReadAuditRecord.
+013900     READ AuditFile
+014000         AT END
+014100             SET CORR-END-OF-FILE TO TRUE
+014200     END-READ.
+014300
+014400*-----------------------------------------------------------------
+014500* StoreIfRejected - adds the current AuditFile record to
+014600* CORR-REJECT-TABLE when it is a rejected record for today's run
+014700* and the table still has room, then advances to the next record.
+014750* When the table is already full and another of today's rejects
+014760* shows up, warns the operator once (CORR-TABLE-OVERFLOW) that
+014770* this list is not complete, rather than silently dropping the
+014780* record with no indication anything was left off.
+014800*-----------------------------------------------------------------
+014900 StoreIfRejected.
+015000     IF AUDIT-REJECTED
+015100         AND AuditRunDate = CORR-RUN-DATE
+015200         IF CORR-REJECT-COUNT < CORR-REJECT-MAX
+015300             ADD 1 TO CORR-REJECT-COUNT
+015400             SET CORR-REJECT-IDX TO CORR-REJECT-COUNT
+015500             MOVE AuditFirstNum
+015510                 TO CORR-R-FIRST-NUM (CORR-REJECT-IDX)
+015600             MOVE AuditSecondNum
+015610                 TO CORR-R-SECOND-NUM (CORR-REJECT-IDX)
+015700             MOVE AuditOperationCode
+015710                 TO CORR-R-OPER-CODE (CORR-REJECT-IDX)
+015800             MOVE AuditReasonCode
+015810                 TO CORR-R-REASON-CODE (CORR-REJECT-IDX)
+015850         ELSE
+015860             IF NOT CORR-TABLE-OVERFLOW
+015870                 SET CORR-TABLE-OVERFLOW TO TRUE
+015880                 DISPLAY "CALCCORR: MORE THAN " CORR-REJECT-MAX
+015890                     " REJECTS FOR " CORR-RUN-DATE
+015892                     " - LIST IS INCOMPLETE"
+015894             END-IF
+015900         END-IF
+015950     END-IF
+016000     PERFORM ReadAuditRecord.
+016100
+016200*-----------------------------------------------------------------
+016300* DisplayRejectedList - paints the list screen and one line per
+016400* table entry so the operator can see what is available to fix.
+016500*-----------------------------------------------------------------
+016600 DisplayRejectedList.
+016700     DISPLAY CORR-LIST-SCREEN
+016800     PERFORM DisplayOneRejectLine
+016900         VARYING CORR-REJECT-IDX FROM 1 BY 1
+017000         UNTIL CORR-REJECT-IDX > CORR-REJECT-COUNT.
+017100
+017200*-----------------------------------------------------------------
+017300* DisplayOneRejectLine - shows a single CORR-REJECT-TABLE entry
+017400* at the line position matching its table position.
+017500*-----------------------------------------------------------------
+017600 DisplayOneRejectLine.
+017700     DISPLAY CORR-REJECT-IDX
+017800         " " CORR-R-FIRST-NUM (CORR-REJECT-IDX)
+017900         " " CORR-R-SECOND-NUM (CORR-REJECT-IDX)
+018000         " " CORR-R-OPER-CODE (CORR-REJECT-IDX)
+018100         " " CORR-R-REASON-CODE (CORR-REJECT-IDX)
+018200         LINE (3 + CORR-REJECT-IDX) COLUMN 1.
+018300
+018400*-----------------------------------------------------------------
+018500* CorrectionMenu - prompts for the number of a rejected record,
+018600* accepts its corrected values, and resubmits it, repeating until
+018700* the operator keys 0 to quit.
+018800*-----------------------------------------------------------------
+018900 CorrectionMenu.
+019000     MOVE ZERO TO CORR-SELECTION
+019100     DISPLAY CORR-ENTRY-SCREEN
+019200     ACCEPT CORR-ENTRY-SCREEN
+019300     IF CORR-SELECTION = ZERO
+019400         SET CORR-DONE TO TRUE
+019500     ELSE
+019600         IF CORR-SELECTION > CORR-REJECT-COUNT
+019700             DISPLAY "CALCCORR: INVALID SELECTION NUMBER"
+019800         ELSE
+019900             PERFORM CorrectAndResubmit
+020000         END-IF
+020100     END-IF.
+020200
+020300*-----------------------------------------------------------------
+020400* CorrectAndResubmit - prompts for corrected FirstNum/SecondNum/
+020500* OperationCode for the selected record and writes it to
+020600* ResubmitFile so it rejoins the next Calculadora batch run.
+020700*-----------------------------------------------------------------
+020800 CorrectAndResubmit.
+020900     SET CORR-REJECT-IDX TO CORR-SELECTION
+021000     MOVE CORR-R-FIRST-NUM (CORR-REJECT-IDX)
+021010         TO CORR-NEW-FIRST-NUM
+021100     MOVE CORR-R-SECOND-NUM (CORR-REJECT-IDX)
+021110         TO CORR-NEW-SECOND-NUM
+021200     MOVE CORR-R-OPER-CODE (CORR-REJECT-IDX)
+021210         TO CORR-NEW-OPER-CODE
+021300     DISPLAY CORR-CORRECTION-SCREEN
+021400     ACCEPT CORR-CORRECTION-SCREEN
+021500     MOVE CORR-NEW-FIRST-NUM  TO FirstNum
+021600     MOVE CORR-NEW-SECOND-NUM TO SecondNum
+021700     MOVE CORR-NEW-OPER-CODE  TO OperationCode
+021800     WRITE TransactionRecord
+021810     IF CORR-RESUBMIT-STATUS NOT = "00"
+021820         DISPLAY "CALCCORR: RESUBMITFILE WRITE FAILED "
+021830             "- STATUS " CORR-RESUBMIT-STATUS
+021840         STOP RUN
+021850     END-IF
+021900     DISPLAY "CALCCORR: RECORD " CORR-SELECTION
+022000         " RESUBMITTED FOR NEXT RUN".
+022100 END PROGRAM CalcCorr.
