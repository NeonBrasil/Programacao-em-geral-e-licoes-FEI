@@ -0,0 +1,95 @@
+//CALCJOB  JOB (ACCTNO),'CALCULADORA BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* CALCJOB - nightly Calculadora batch job stream.
+//*
+//* Author:       Cayque
+//* Date Written: 08/01/2023
+//*
+//* Chains together the two steps that used to be run by hand:
+//*   STEP010  sort/validate the raw upstream extract into the
+//*            sequenced, fixed-format TransactionFile Calculadora
+//*            expects
+//*   STEP020  run Calculadora over the validated TransactionFile,
+//*            producing ResultFile, AuditFile and the ReportFile
+//*            summary record, and printing the closing control
+//*            report to SYSOUT for the morning scheduler check
+//*
+//* STEP020's COND stops it from ever running against a STEP010
+//* extract that failed to sort/validate.
+//*
+//* SORTOUT/RESULTOUT/CALCSUMM are GDG relative generations so this
+//* stream can rerun night after night without manually clearing out
+//* the prior run's cataloged datasets first; the GDG bases
+//* (CALC.TRANSIN.SORTED, CALC.RESULTOUT, CALC.CALCSUMM) are assumed
+//* already defined (IDCAMS DEFINE GDG) as part of this job's
+//* environment setup, not by this job stream itself.
+//*-----------------------------------------------------------------*
+//* Modification History:
+//* 08/01/2023 CAY  Initial job stream - sort/validate, calculate,
+//*                 print control report.
+//* 12/01/2023 CAY  Corrected SORTOUT/RESULTOUT/CALCSUMM LRECLs to
+//*                 match the copybook record lengths (19/9/63 bytes),
+//*                 extended the INCLUDE COND to check OperationCode,
+//*                 and concatenated CALC.RESUBOUT into SORTIN so
+//*                 records corrected online rejoin the next run.
+//* 14/01/2023 CAY  SORTOUT/RESULTOUT/CALCSUMM moved to GDG relative
+//*                 generations so the job can complete on
+//*                 consecutive nights instead of failing the second
+//*                 night's NEW allocation against an already
+//*                 cataloged dataset name.  Dropped STEP030: it
+//*                 IEBGENER-copied SummaryRecord's raw zoned-decimal
+//*                 bytes straight to SYSOUT, which is not a readable
+//*                 report and duplicated the labelled control report
+//*                 Calculadora's own PrintControlReport already
+//*                 writes to SYSOUT inside STEP020; CALCSUMM remains
+//*                 available as a dataset for any future downstream
+//*                 consumer.  RESULTOUT LRECL corrected 9/19 for
+//*                 ResultRecord's added key and status fields.
+//*-----------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SORT
+//*-----------------------------------------------------------------*
+//* Sort the raw nightly extract into TransactionFile's expected
+//* sequence and drop any record that fails the basic field-level
+//* picture checks before Calculadora ever sees it.
+//*-----------------------------------------------------------------*
+//SYSOUT   DD   SYSOUT=*
+//*-----------------------------------------------------------------*
+//* SORTIN concatenates tonight's raw extract with any corrected
+//* records CalcCorr resubmitted from the online correction screen,
+//* so a fixed-up rejected transaction rejoins the batch window
+//* instead of sitting in CALC.RESUBOUT until someone splices it in
+//* by hand.
+//*-----------------------------------------------------------------*
+//SORTIN   DD   DSN=CALC.DAILY.EXTRACT,DISP=SHR
+//         DD   DSN=CALC.RESUBOUT,DISP=SHR
+//SORTOUT  DD   DSN=CALC.TRANSIN.SORTED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=19)
+//SYSIN    DD   *
+  SORT FIELDS=COPY
+  INCLUDE COND=((1,9,CH,NE,C' '),AND,(10,9,CH,NE,C' '),AND,(19,1,CH,NE,C' '))
+/*
+//*
+//STEP020  EXEC PGM=CALCULAD,COND=(0,NE,STEP010)
+//*-----------------------------------------------------------------*
+//* Run Calculadora over the sorted, validated extract.  Skipped
+//* entirely (COND) if STEP010 did not complete with RC 0.  The
+//* control report the morning scheduler checks is Calculadora's own
+//* PrintControlReport, written here to SYSOUT.
+//*-----------------------------------------------------------------*
+//STEPLIB  DD   DSN=CALC.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=CALC.TRANSIN.SORTED(0),DISP=SHR
+//RESULTOUT DD  DSN=CALC.RESULTOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=19)
+//AUDITOUT DD   DSN=CALC.AUDITOUT,DISP=MOD
+//CALCSUMM DD   DSN=CALC.CALCSUMM(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=63)
+//CALCCKPT DD   DSN=CALC.CALCCKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
